@@ -1,61 +1,864 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. stats.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 arr PIC 9(5) OCCURS 5 TIMES.
-01 i PIC 9(5).
-01 smallest PIC 9(5).
-01 largest PIC 9(5).
-01 modeValue PIC 9(5).
-01 currentCount PIC 9(5).
-01 j PIC 9(5).
-01 maxCount PIC 9(5) VALUE 0.
-
-PROCEDURE DIVISION.
-PERFORM readData.
-PERFORM findSmallest.
-DISPLAY "Smallest: " smallest.
-PERFORM findLargest.
-DISPLAY "Largest: " largest.
-PERFORM findMode.
-DISPLAY "Mode: " modeValue.
-STOP RUN.
-
-readData.
-DISPLAY "Enter 5 numbers:".
-PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-    ACCEPT arr(i)
-END-PERFORM.
-
-findSmallest.
-MOVE arr(1) TO smallest.
-PERFORM VARYING i FROM 2 BY 1 UNTIL i > 5
-    IF arr(i) < smallest THEN
-        MOVE arr(i) TO smallest
-    END-IF
-END-PERFORM.
-
-findLargest.
-MOVE arr(1) TO largest.
-PERFORM VARYING i FROM 2 BY 1 UNTIL i > 5
-    IF arr(i) > largest THEN
-        MOVE arr(i) TO largest
-    END-IF
-END-PERFORM.
-
-findMode.
-MOVE 0 TO maxCount.
-PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-    MOVE 1 TO currentCount
-    COMPUTE j = i + 1
-    PERFORM VARYING j FROM j BY 1 UNTIL j > 5
-        IF arr(i) = arr(j) THEN
-            ADD 1 TO currentCount
-        END-IF
-    END-PERFORM
-    IF currentCount > maxCount THEN
-        MOVE currentCount TO maxCount
-        MOVE arr(i) TO modeValue
-    END-IF
-END-PERFORM.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. STATS.
+000120 AUTHOR. D MARAIS.
+000130 INSTALLATION. BRANCH OPERATIONS SUPPORT.
+000140 DATE-WRITTEN. 05/01/2019.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------
+000190*  DATE       INIT  DESCRIPTION
+000200*  ---------- ----  -----------------------------------
+000210*  2026-08-09 DM    READ BRANCH TOTALS FROM THE DAILY
+000220*                   EXTRACT FILE INSTEAD OF ACCEPTING
+000230*                   THEM ONE AT A TIME AT THE TERMINAL.
+000240*  2026-08-09 DM    SIZED ARR BY OCCURS DEPENDING ON THE
+000250*                   ACTUAL BRANCH COUNT SO THE RUN IS NOT
+000260*                   CAPPED AT FIVE BRANCHES.
+000270*  2026-08-09 DM    ADDED STATRPT - A DATED PRINTED SUMMARY
+000280*                   OF THE RUN - IN PLACE OF THE CONSOLE
+000290*                   DISPLAY LINES.
+000300*  2026-08-09 DM    ADDED 5000-FIND-MEDIAN AND PRINTED
+000310*                   THE MEDIAN ON STATRPT.
+000320*  2026-08-09 DM    EDITS EACH INCOMING VALUE BEFORE IT IS
+000330*                   ACCEPTED INTO ARR - NON-NUMERIC AND
+000340*                   OUT-OF-RANGE RECORDS ARE WRITTEN TO
+000350*                   BRANREJ AND COUNTED ON STATRPT INSTEAD
+000360*                   OF BEING PROCESSED AS STATISTICS.
+000370*  2026-08-09 DM    APPENDS ONE LINE PER RUN TO STATHIST SO
+000380*                   TRENDS CAN BE TRACKED ACROSS RUNS.
+000390*  2026-08-09 DM    CHECKPOINTS THE INPUT POSITION TO STATCKPT
+000400*                   EVERY STA-CKPT-INTERVAL RECORDS SO A BIG
+000410*                   RUN CAN RESTART PARTWAY THROUGH AFTER AN
+000420*                   ABEND INSTEAD OF REPROCESSING FROM RECORD
+000430*                   ONE.
+000440*  2026-08-09 DM    REWROTE 6000-FIND-MODE TO REPORT EVERY
+000450*                   VALUE TIED FOR THE HIGHEST FREQUENCY, AND
+000460*                   ADDED A FULL FREQUENCY DISTRIBUTION TABLE
+000470*                   TO STATRPT.
+000480*  2026-08-09 DM    EXPORTS THE RUN'S FIGURES TO STATIFC, A
+000490*                   FIXED-LAYOUT INTERFACE FILE FEEDING THE
+000500*                   BRANCH DASHBOARD.
+000510*  2026-08-09 DM    RESTART NOW RE-EXTRACTS THE SKIPPED
+000520*                   RECORDS INTO ARR/STA-REJECT-COUNT INSTEAD
+000530*                   OF JUST DISCARDING THEM, SO A RESUMED RUN
+000540*                   REPORTS ON THE WHOLE DAY, NOT JUST THE
+000550*                   RECORDS AFTER THE CHECKPOINT. OPEN EXTEND
+000560*                   ON BRANREJ NOW FALLS BACK TO OPEN OUTPUT
+000570*                   WHEN BRANREJ IS MISSING, AS STATHIST
+000580*                   ALREADY DOES. 3000/4000/5000/6000 NOW
+000590*                   GUARD AGAINST A ZERO BRANCH COUNT INSTEAD
+000600*                   OF LEAVING SMALLEST/LARGEST/MODEVALUE
+000610*                   UNSET, AND 8000/8100 CHECK FILE STATUS
+000620*                   AFTER THE WRITE, NOT JUST THE OPEN.
+000630*  2026-08-09 DM    BRANREJ IS NOW CLOSED AND REOPENED EXTEND
+000640*                   (2075-FLUSH-REJECT-FILE) AT THE SAME POINT
+000650*                   AS EVERY CHECKPOINT WRITE, SO THE REJECT
+000660*                   LINES A CHECKPOINT IMPLIES ARE ACTUALLY ON
+000670*                   DISK BEFORE THE CHECKPOINT IS TRUSTED.
+000680*                   2300-WRITE-REJECT AND 2070-WRITE-CHECKPOINT
+000690*                   NOW CHECK FILE STATUS AFTER THEIR WRITES TOO.
+000700*----------------------------------------------------------
+000710      
+000720 ENVIRONMENT DIVISION.
+000730 INPUT-OUTPUT SECTION.
+000740 FILE-CONTROL.
+000750     SELECT BRANCH-IN-FILE ASSIGN TO "BRANCHIN"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS STA-BRANCH-IN-STATUS.
+000780     SELECT REPORT-FILE ASSIGN TO "STATRPT"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS STA-REPORT-STATUS.
+000810     SELECT REJECT-FILE ASSIGN TO "BRANREJ"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS STA-REJECT-FILE-STATUS.
+000840     SELECT HISTORY-FILE ASSIGN TO "STATHIST"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS STA-HISTORY-STATUS.
+000870     SELECT CHECKPOINT-FILE ASSIGN TO "STATCKPT"
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS STA-CKPT-STATUS.
+000900     SELECT INTERFACE-FILE ASSIGN TO "STATIFC"
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS STA-INTERFACE-STATUS.
+000930
+000940 DATA DIVISION.
+000950 FILE SECTION.
+000960 FD  BRANCH-IN-FILE
+000970     RECORD CONTAINS 5 CHARACTERS.
+000980 01  BR-IN-RECORD                    PIC X(05).
+000990      
+001000 FD  REPORT-FILE
+001010     RECORD CONTAINS 80 CHARACTERS.
+001020 01  RPT-LINE                        PIC X(80).
+001030      
+001040 FD  REJECT-FILE
+001050     RECORD CONTAINS 30 CHARACTERS.
+001060 01  REJ-LINE                        PIC X(30).
+001070
+001080 FD  HISTORY-FILE
+001090     RECORD CONTAINS 46 CHARACTERS.
+001100 01  HIST-LINE                       PIC X(46).
+001110
+001120 FD  CHECKPOINT-FILE
+001130     RECORD CONTAINS 5 CHARACTERS.
+001140 01  CKPT-LINE                       PIC X(05).
+001150
+001160 FD  INTERFACE-FILE
+001170     RECORD CONTAINS 38 CHARACTERS.
+001180 01  IFC-LINE                        PIC X(38).
+001190
+001200 WORKING-STORAGE SECTION.
+001210*----------------------------------------------------------
+001220*    ORIGINAL WORKING STORAGE
+001230*----------------------------------------------------------
+001240 01  STA-MAX-BRANCHES      PIC 9(5) VALUE 9999.
+001250 01  ARR                   PIC 9(5)
+001260     OCCURS 1 TO 9999 TIMES
+001270     DEPENDING ON STA-BRANCH-COUNT.
+001280*    STA-MAX-BRANCHES IS THE OUTER BOUND OF THE ABOVE
+001290*    OCCURS CLAUSE - KEEP THE TWO IN STEP IF EITHER CHANGES.
+001300 01  I                     PIC 9(5).
+001310 01  SMALLEST              PIC 9(5).
+001320 01  LARGEST               PIC 9(5).
+001330 01  MODEVALUE             PIC 9(5).
+001340 01  CURRENTCOUNT          PIC 9(5).
+001350 01  J                     PIC 9(5).
+001360 01  MAXCOUNT              PIC 9(5) VALUE 0.
+001370 01  MEDIANVALUE           PIC 9(5).
+001380      
+001390*----------------------------------------------------------
+001400*    MEDIAN WORKING STORAGE
+001410*----------------------------------------------------------
+001420 01  SORTED-ARR            PIC 9(5)
+001430     OCCURS 1 TO 9999 TIMES
+001440     DEPENDING ON STA-BRANCH-COUNT.
+001450 01  STA-SORT-TEMP         PIC 9(5).
+001460 01  STA-MID-1             PIC 9(5).
+001470 01  STA-MID-2             PIC 9(5).
+001480 01  STA-REMAINDER         PIC 9(5).
+001490
+001500*----------------------------------------------------------
+001510*    MODE / FREQUENCY DISTRIBUTION WORKING STORAGE
+001520*    BUILT FROM SORTED-ARR, WHICH 5000-FIND-MEDIAN LEAVES
+001530*    SORTED ASCENDING - EQUAL VALUES ARE THEREFORE ADJACENT
+001540*    AND EACH DISTINCT VALUE'S OCCURRENCES ARE COUNTED IN A
+001550*    SINGLE PASS.
+001560*----------------------------------------------------------
+001570 01  STA-DISTINCT-COUNT    PIC 9(5) VALUE 0.
+001580 01  DIST-VALUE            PIC 9(5)
+001590     OCCURS 1 TO 9999 TIMES
+001600     DEPENDING ON STA-DISTINCT-COUNT.
+001610 01  DIST-FREQ             PIC 9(5)
+001620     OCCURS 1 TO 9999 TIMES
+001630     DEPENDING ON STA-DISTINCT-COUNT.
+001640 01  STA-MODE-COUNT        PIC 9(5) VALUE 0.
+001650 01  MODE-LIST             PIC 9(5)
+001660     OCCURS 1 TO 9999 TIMES
+001670     DEPENDING ON STA-MODE-COUNT.
+001680 01  K                     PIC 9(5).
+001690
+001700*----------------------------------------------------------
+001710*    FILE HANDLING WORKING STORAGE
+001720*----------------------------------------------------------
+001730 01  STA-BRANCH-IN-STATUS  PIC X(02).
+001740     88  STA-BRANCH-IN-OK       VALUE "00".
+001750     88  STA-BRANCH-IN-EOF      VALUE "10".
+001760
+001770 01  STA-REPORT-STATUS     PIC X(02).
+001780     88  STA-REPORT-OK           VALUE "00".
+001790      
+001800 01  STA-REJECT-FILE-STATUS  PIC X(02).
+001810     88  STA-REJECT-FILE-OK       VALUE "00".
+001820     88  STA-REJECT-FILE-NEW      VALUE "35".
+001830
+001840 01  STA-HISTORY-STATUS    PIC X(02).
+001850     88  STA-HISTORY-OK          VALUE "00".
+001860     88  STA-HISTORY-NEW         VALUE "35".
+001870
+001880 01  STA-CKPT-STATUS       PIC X(02).
+001890     88  STA-CKPT-OK             VALUE "00".
+001900     88  STA-CKPT-NOT-FOUND      VALUE "35".
+001910
+001920 01  STA-INTERFACE-STATUS  PIC X(02).
+001930     88  STA-INTERFACE-OK        VALUE "00".
+001940
+001950 01  STA-CKPT-INTERVAL     PIC 9(5) VALUE 50.
+001960 01  STA-CKPT-REMAINDER    PIC 9(5).
+001970 01  STA-CKPT-QUOTIENT     PIC 9(5).
+001980 01  STA-RESTART-COUNT     PIC 9(5) VALUE 0.
+001990 01  STA-TOTAL-READ        PIC 9(5) VALUE 0.
+002000 01  STA-SKIP-COUNT        PIC 9(5).
+002010
+002020 01  STA-SWITCHES.
+002030     05  STA-EOF-SW        PIC X(01) VALUE "N".
+002040         88  STA-EOF                 VALUE "Y".
+002050         88  STA-NOT-EOF             VALUE "N".
+002060     05  STA-VALID-SW      PIC X(01) VALUE "N".
+002070         88  STA-VALID-YES           VALUE "Y".
+002080         88  STA-VALID-NO            VALUE "N".
+002090     05  STA-REJECT-OPEN-SW   PIC X(01) VALUE "N".
+002100         88  STA-REJECT-FILE-IS-OPEN    VALUE "Y".
+002110         88  STA-REJECT-FILE-IS-CLOSED  VALUE "N".
+002120
+002130 01  STA-BRANCH-COUNT      PIC 9(5) VALUE 0.
+002140 01  STA-REJECT-COUNT      PIC 9(5) VALUE 0.
+002150 01  STA-EDIT-VALUE        PIC 9(5).
+002160 01  STA-REJECT-REASON     PIC X(23).
+002170
+002180 01  STA-REJECT-OUT-LINE.
+002190     05  STA-REJ-VALUE     PIC X(05).
+002200     05  FILLER            PIC X(02) VALUE SPACES.
+002210     05  STA-REJ-REASON    PIC X(23).
+002220
+002230 01  STA-HISTORY-OUT-LINE.
+002240     05  STA-HIST-YYYY     PIC 9(4).
+002250     05  FILLER            PIC X(01) VALUE "-".
+002260     05  STA-HIST-MM       PIC 9(2).
+002270     05  FILLER            PIC X(01) VALUE "-".
+002280     05  STA-HIST-DD       PIC 9(2).
+002290     05  FILLER            PIC X(01) VALUE SPACES.
+002300     05  STA-HIST-BR-CNT   PIC 9(5).
+002310     05  FILLER            PIC X(01) VALUE SPACES.
+002320     05  STA-HIST-REJ-CNT  PIC 9(5).
+002330     05  FILLER            PIC X(01) VALUE SPACES.
+002340     05  STA-HIST-SMALL    PIC 9(5).
+002350     05  FILLER            PIC X(01) VALUE SPACES.
+002360     05  STA-HIST-LARGE    PIC 9(5).
+002370     05  FILLER            PIC X(01) VALUE SPACES.
+002380     05  STA-HIST-MEDIAN   PIC 9(5).
+002390     05  FILLER            PIC X(01) VALUE SPACES.
+002400     05  STA-HIST-MODE     PIC 9(5).
+002410
+002420*----------------------------------------------------------
+002430*    DASHBOARD INTERFACE WORKING STORAGE
+002440*    ONE FIXED-WIDTH SNAPSHOT ROW, OVERWRITTEN EVERY RUN -
+002450*    UNLIKE STATHIST THIS IS NOT AN APPENDED TREND LOG, THE
+002460*    DASHBOARD ONLY EVER WANTS THE LATEST FIGURES.
+002470*----------------------------------------------------------
+002480 01  STA-INTERFACE-OUT-LINE.
+002490     05  STA-IFC-YYYY      PIC 9(4).
+002500     05  STA-IFC-MM        PIC 9(2).
+002510     05  STA-IFC-DD        PIC 9(2).
+002520     05  STA-IFC-BR-CNT    PIC 9(5).
+002530     05  STA-IFC-REJ-CNT   PIC 9(5).
+002540     05  STA-IFC-SMALL     PIC 9(5).
+002550     05  STA-IFC-LARGE     PIC 9(5).
+002560     05  STA-IFC-MEDIAN    PIC 9(5).
+002570     05  STA-IFC-MODE      PIC 9(5).
+002580
+002590*----------------------------------------------------------
+002600*    PRINTED SUMMARY REPORT WORKING STORAGE
+002610*----------------------------------------------------------
+002620 01  STA-RUN-DATE.
+002630     05  STA-RUN-YYYY      PIC 9(4).
+002640     05  STA-RUN-MM        PIC 9(2).
+002650     05  STA-RUN-DD        PIC 9(2).
+002660
+002670 01  STA-HEADING-LINE.
+002680     05  FILLER            PIC X(26)
+002690         VALUE "DAILY BRANCH STATISTICS - ".
+002700     05  STA-HDG-MM        PIC 9(2).
+002710     05  FILLER            PIC X(01) VALUE "/".
+002720     05  STA-HDG-DD        PIC 9(2).
+002730     05  FILLER            PIC X(01) VALUE "/".
+002740     05  STA-HDG-YYYY      PIC 9(4).
+002750     05  FILLER            PIC X(44) VALUE SPACES.
+002760
+002770 01  STA-COUNT-LINE.
+002780     05  FILLER            PIC X(23)
+002790         VALUE "BRANCHES PROCESSED     ".
+002800     05  STA-CNT-OUT       PIC ZZZZ9.
+002810     05  FILLER            PIC X(52) VALUE SPACES.
+002820      
+002830 01  STA-REJECT-LINE.
+002840     05  FILLER            PIC X(23)
+002850         VALUE "RECORDS REJECTED       ".
+002860     05  STA-REJ-CNT-OUT   PIC ZZZZ9.
+002870     05  FILLER            PIC X(52) VALUE SPACES.
+002880      
+002890 01  STA-STAT-LINE.
+002900     05  STA-STAT-LABEL    PIC X(23).
+002910     05  STA-STAT-VALUE    PIC ZZZZ9.
+002920     05  FILLER            PIC X(52) VALUE SPACES.
+002930
+002940 01  STA-DIST-HEADER-LINE.
+002950     05  FILLER            PIC X(27)
+002960         VALUE "FREQUENCY DISTRIBUTION:    ".
+002970     05  FILLER            PIC X(53) VALUE SPACES.
+002980
+002990 01  STA-DIST-LINE.
+003000     05  FILLER            PIC X(14) VALUE "BRANCH TOTAL  ".
+003010     05  STA-DIST-VALUE-OUT PIC ZZZZ9.
+003020     05  FILLER            PIC X(15) VALUE "   OCCURRENCES ".
+003030     05  STA-DIST-FREQ-OUT PIC ZZZZ9.
+003040     05  FILLER            PIC X(41) VALUE SPACES.
+003050
+003060 PROCEDURE DIVISION.
+003070*============================================================
+003080*  0000-MAINLINE
+003090*============================================================
+003100 0000-MAINLINE.
+003110     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003120     PERFORM 2000-READ-BRANCH-DATA THRU 2000-EXIT.
+003130     PERFORM 3000-FIND-SMALLEST THRU 3000-EXIT.
+003140     PERFORM 4000-FIND-LARGEST THRU 4000-EXIT.
+003150     PERFORM 5000-FIND-MEDIAN THRU 5000-EXIT.
+003160     PERFORM 6000-FIND-MODE THRU 6000-EXIT.
+003170     PERFORM 7000-PRODUCE-REPORT THRU 7000-EXIT.
+003180     PERFORM 8000-UPDATE-HISTORY THRU 8000-EXIT.
+003190     PERFORM 8100-EXPORT-INTERFACE THRU 8100-EXIT.
+003200     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+003210     STOP RUN.
+003220 0000-EXIT.
+003230     EXIT.
+003240      
+003250*============================================================
+003260*  1000-INITIALIZE
+003270*============================================================
+003280 1000-INITIALIZE.
+003290     MOVE 0 TO MAXCOUNT.
+003300     MOVE 0 TO STA-BRANCH-COUNT.
+003310 1000-EXIT.
+003320     EXIT.
+003330      
+003340*============================================================
+003350*  2000-READ-BRANCH-DATA
+003360*     OPENS THE DAILY BRANCH EXTRACT AND LOADS ARR FROM
+003370*     IT SO THE RUN CAN HAPPEN UNATTENDED OVERNIGHT. EACH
+003380*     VALUE IS EDITED BEFORE IT IS ACCEPTED INTO ARR - BAD
+003390*     RECORDS GO TO BRANREJ AND ARE COUNTED, NOT PROCESSED.
+003400*============================================================
+003410 2000-READ-BRANCH-DATA.
+003420     PERFORM 2050-LOAD-CHECKPOINT THRU 2050-EXIT.
+003430     OPEN INPUT BRANCH-IN-FILE.
+003440     IF NOT STA-BRANCH-IN-OK
+003450         DISPLAY "UNABLE TO OPEN BRANCHIN, STATUS "
+003460             STA-BRANCH-IN-STATUS
+003470         GO TO 2000-EXIT
+003480     END-IF.
+003490     IF STA-RESTART-COUNT > 0
+003500         OPEN EXTEND REJECT-FILE
+003510         IF STA-REJECT-FILE-NEW
+003520             OPEN OUTPUT REJECT-FILE
+003530         END-IF
+003540     ELSE
+003550         OPEN OUTPUT REJECT-FILE
+003560     END-IF.
+003570     IF NOT STA-REJECT-FILE-OK
+003580         DISPLAY "UNABLE TO OPEN BRANREJ, STATUS "
+003590             STA-REJECT-FILE-STATUS
+003600         CLOSE BRANCH-IN-FILE
+003610         GO TO 2000-EXIT
+003620     END-IF.
+003630     SET STA-REJECT-FILE-IS-OPEN TO TRUE.
+003640     MOVE STA-RESTART-COUNT TO STA-TOTAL-READ.
+003650     IF STA-RESTART-COUNT > 0
+003660         PERFORM 2060-SKIP-PROCESSED-RECORDS THRU 2060-EXIT
+003670     END-IF.
+003680     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+003690     PERFORM VARYING I FROM 1 BY 1
+003700             UNTIL STA-BRANCH-COUNT >= STA-MAX-BRANCHES OR STA-EOF
+003710         PERFORM 2200-EDIT-BRANCH-VALUE THRU 2200-EXIT
+003720         IF STA-VALID-YES
+003730             ADD 1 TO STA-BRANCH-COUNT
+003740             MOVE STA-EDIT-VALUE TO ARR(STA-BRANCH-COUNT)
+003750         ELSE
+003760             PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+003770         END-IF
+003780         ADD 1 TO STA-TOTAL-READ
+003790         DIVIDE STA-TOTAL-READ BY STA-CKPT-INTERVAL
+003800             GIVING STA-CKPT-QUOTIENT
+003810             REMAINDER STA-CKPT-REMAINDER
+003820         IF STA-CKPT-REMAINDER = 0
+003830             PERFORM 2075-FLUSH-REJECT-FILE THRU 2075-EXIT
+003840             PERFORM 2070-WRITE-CHECKPOINT THRU 2070-EXIT
+003850         END-IF
+003860         PERFORM 2100-READ-NEXT THRU 2100-EXIT
+003870     END-PERFORM.
+003880     CLOSE BRANCH-IN-FILE.
+003890     CLOSE REJECT-FILE.
+003900     SET STA-REJECT-FILE-IS-CLOSED TO TRUE.
+003910     PERFORM 2080-CLEAR-CHECKPOINT THRU 2080-EXIT.
+003920 2000-EXIT.
+003930     EXIT.
+003940
+003950*============================================================
+003960*  2050-LOAD-CHECKPOINT
+003970*     LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT
+003980*     FINISH. IF ONE EXISTS, ITS RECORD COUNT BECOMES THE
+003990*     POINT THIS RUN RESTARTS FROM. NO CHECKPOINT MEANS A
+004000*     NORMAL RUN STARTING FROM RECORD ONE.
+004010*============================================================
+004020 2050-LOAD-CHECKPOINT.
+004030     MOVE 0 TO STA-RESTART-COUNT.
+004040     OPEN INPUT CHECKPOINT-FILE.
+004050     IF STA-CKPT-NOT-FOUND
+004060         GO TO 2050-EXIT
+004070     END-IF.
+004080     IF NOT STA-CKPT-OK
+004090         DISPLAY "UNABLE TO OPEN STATCKPT, STATUS "
+004100             STA-CKPT-STATUS
+004110         GO TO 2050-EXIT
+004120     END-IF.
+004130     READ CHECKPOINT-FILE
+004140         AT END
+004150             MOVE 0 TO STA-RESTART-COUNT
+004160         NOT AT END
+004170             MOVE CKPT-LINE TO STA-RESTART-COUNT
+004180     END-READ.
+004190     CLOSE CHECKPOINT-FILE.
+004200 2050-EXIT.
+004210     EXIT.
+004220
+004230*============================================================
+004240*  2060-SKIP-PROCESSED-RECORDS
+004250*     ON A RESTART, RE-READS THE RECORDS THIS PROGRAM ALREADY
+004260*     PROCESSED BEFORE THE PRIOR RUN STOPPED AND RE-EXTRACTS
+004270*     THEIR VALUES INTO ARR/STA-REJECT-COUNT SO THE RESUMED
+004280*     RUN'S STATISTICS STILL COVER THE WHOLE DAY, NOT JUST THE
+004290*     RECORDS AFTER THE CHECKPOINT. THE CHECKPOINT AND BRANREJ
+004300*     ARE NOT RE-WRITTEN HERE - 2075-FLUSH-REJECT-FILE FORCES
+004310*     EVERY BRANREJ LINE TO DISK BEFORE EACH CHECKPOINT IS
+004320*     TAKEN, SO THE PRIOR RUN IS GUARANTEED TO HAVE ALREADY LEFT
+004330*     THOSE SIDE EFFECTS ON DISK FOR THIS RANGE OF RECORDS.
+004340*============================================================
+004350 2060-SKIP-PROCESSED-RECORDS.
+004360     PERFORM VARYING STA-SKIP-COUNT FROM 1 BY 1
+004370         UNTIL STA-SKIP-COUNT > STA-RESTART-COUNT OR STA-EOF
+004380             OR STA-BRANCH-COUNT >= STA-MAX-BRANCHES
+004390         PERFORM 2100-READ-NEXT THRU 2100-EXIT
+004400         IF NOT STA-EOF
+004410             PERFORM 2200-EDIT-BRANCH-VALUE THRU 2200-EXIT
+004420             IF STA-VALID-YES
+004430                 ADD 1 TO STA-BRANCH-COUNT
+004440                 MOVE STA-EDIT-VALUE TO ARR(STA-BRANCH-COUNT)
+004450             ELSE
+004460                 ADD 1 TO STA-REJECT-COUNT
+004470             END-IF
+004480         END-IF
+004490     END-PERFORM.
+004500 2060-EXIT.
+004510     EXIT.
+004520
+004530*============================================================
+004540*  2070-WRITE-CHECKPOINT
+004550*     RECORDS HOW MANY INPUT RECORDS HAVE BEEN READ SO FAR
+004560*     THIS RUN. TAKEN EVERY STA-CKPT-INTERVAL RECORDS RATHER
+004570*     THAN EVERY RECORD TO KEEP THE CHECKPOINT I/O LIGHT ON
+004580*     A LARGE RUN. THIS IS THE MOST IMPORTANT WRITE IN THE
+004590*     WHOLE CHECKPOINT/RESTART FEATURE - A SILENT FAILURE HERE
+004600*     WOULD LEAVE 2050-LOAD-CHECKPOINT TRUSTING A STALE OR
+004610*     MISSING CHECKPOINT ON RESTART WITH NO DIAGNOSTIC EVER
+004620*     HAVING BEEN PRINTED, SO BOTH THE OPEN AND THE WRITE ARE
+004630*     STATUS-CHECKED.
+004640*============================================================
+004650 2070-WRITE-CHECKPOINT.
+004660     OPEN OUTPUT CHECKPOINT-FILE.
+004670     IF NOT STA-CKPT-OK
+004680         DISPLAY "UNABLE TO OPEN STATCKPT, STATUS "
+004690             STA-CKPT-STATUS
+004700         GO TO 2070-EXIT
+004710     END-IF.
+004720     MOVE STA-TOTAL-READ TO CKPT-LINE.
+004730     WRITE CKPT-LINE.
+004740     IF NOT STA-CKPT-OK
+004750         DISPLAY "UNABLE TO WRITE STATCKPT, STATUS "
+004760             STA-CKPT-STATUS
+004770     END-IF.
+004780     CLOSE CHECKPOINT-FILE.
+004790 2070-EXIT.
+004800     EXIT.
+004810
+004820*============================================================
+004830*  2075-FLUSH-REJECT-FILE
+004840*     GNUCOBOL LINE SEQUENTIAL WRITES ARE FULLY BUFFERED UNTIL
+004850*     THE FILE IS CLOSED, SO THE REJECT LINES WRITTEN SINCE THE
+004860*     LAST CHECKPOINT ARE NOT YET DURABLE ON DISK WHEN A
+004870*     CHECKPOINT IS TAKEN. CLOSING AND REOPENING BRANREJ HERE,
+004880*     BEFORE 2070-WRITE-CHECKPOINT RUNS, FORCES THOSE LINES TO
+004890*     DISK SO THE CHECKPOINT ONLY EVER CLAIMS A RECORD COUNT
+004900*     WHOSE REJECTS ARE ACTUALLY SAFE TO RELY ON AFTER AN ABEND.
+004910*     IF THE REOPEN FAILS, BRANREJ IS LEFT CLOSED AND THE
+004920*     REJECT-OPEN SWITCH IS TURNED OFF SO 2300-WRITE-REJECT WILL
+004930*     NOT ATTEMPT A WRITE AGAINST AN UNOPENED FILE.
+004940*============================================================
+004950 2075-FLUSH-REJECT-FILE.
+004960     SET STA-REJECT-FILE-IS-CLOSED TO TRUE.
+004970     CLOSE REJECT-FILE.
+004980     OPEN EXTEND REJECT-FILE.
+004990     IF NOT STA-REJECT-FILE-OK
+005000         DISPLAY "UNABLE TO REOPEN BRANREJ, STATUS "
+005010             STA-REJECT-FILE-STATUS
+005020     ELSE
+005030         SET STA-REJECT-FILE-IS-OPEN TO TRUE
+005040     END-IF.
+005050 2075-EXIT.
+005060     EXIT.
+005070
+005080*============================================================
+005090*  2080-CLEAR-CHECKPOINT
+005100*     A RUN THAT REACHES THIS POINT FINISHED THE INPUT FILE
+005110*     NORMALLY, SO THE CHECKPOINT IS RESET TO ZERO AND THE
+005120*     NEXT RUN WILL START FROM RECORD ONE AGAIN.
+005130*============================================================
+005140 2080-CLEAR-CHECKPOINT.
+005150     MOVE 0 TO STA-TOTAL-READ.
+005160     PERFORM 2070-WRITE-CHECKPOINT THRU 2070-EXIT.
+005170 2080-EXIT.
+005180     EXIT.
+005190
+005200 2100-READ-NEXT.
+005210     READ BRANCH-IN-FILE
+005220         AT END
+005230             SET STA-EOF TO TRUE
+005240     END-READ.
+005250 2100-EXIT.
+005260     EXIT.
+005270      
+005280*============================================================
+005290*  2200-EDIT-BRANCH-VALUE
+005300*     REJECTS BLANK, NON-NUMERIC OR OUT-OF-RANGE TOTALS
+005310*     SO A BAD FEED CANNOT SKEW THE DAY'S STATISTICS.
+005320*============================================================
+005330 2200-EDIT-BRANCH-VALUE.
+005340     SET STA-VALID-NO TO TRUE.
+005350     MOVE SPACES TO STA-REJECT-REASON.
+005360     IF BR-IN-RECORD NOT NUMERIC
+005370         MOVE "NON-NUMERIC VALUE" TO STA-REJECT-REASON
+005380     ELSE
+005390         MOVE BR-IN-RECORD TO STA-EDIT-VALUE
+005400         IF STA-EDIT-VALUE < 1
+005410             MOVE "VALUE OUT OF RANGE" TO STA-REJECT-REASON
+005420         ELSE
+005430             SET STA-VALID-YES TO TRUE
+005440         END-IF
+005450     END-IF.
+005460 2200-EXIT.
+005470     EXIT.
+005480      
+005490*============================================================
+005500*  2300-WRITE-REJECT
+005510*     SKIPS THE WRITE WHEN BRANREJ IS NOT CURRENTLY OPEN - THIS
+005520*     CAN HAPPEN IF 2075-FLUSH-REJECT-FILE'S REOPEN FAILED, AND
+005530*     WRITING AGAINST A CLOSED FILE WOULD ABEND THE RUN RATHER
+005540*     THAN DEGRADE GRACEFULLY LIKE THE REST OF THIS FEATURE.
+005550*============================================================
+005560 2300-WRITE-REJECT.
+005570     ADD 1 TO STA-REJECT-COUNT.
+005580     IF STA-REJECT-FILE-IS-CLOSED
+005590         GO TO 2300-EXIT
+005600     END-IF.
+005610     MOVE BR-IN-RECORD TO STA-REJ-VALUE.
+005620     MOVE STA-REJECT-REASON TO STA-REJ-REASON.
+005630     MOVE STA-REJECT-OUT-LINE TO REJ-LINE.
+005640     WRITE REJ-LINE.
+005650     IF NOT STA-REJECT-FILE-OK
+005660         DISPLAY "UNABLE TO WRITE BRANREJ, STATUS "
+005670             STA-REJECT-FILE-STATUS
+005680     END-IF.
+005690 2300-EXIT.
+005700     EXIT.
+005710      
+005720*============================================================
+005730*  3000-FIND-SMALLEST
+005740*     A ZERO BRANCH COUNT (EMPTY EXTRACT, OR EVERY RECORD
+005750*     REJECTED) LEAVES NO ARR ENTRY TO START FROM, SO SMALLEST
+005760*     IS FORCED TO ZERO AND THE TABLE WALK IS SKIPPED.
+005770*============================================================
+005780 3000-FIND-SMALLEST.
+005790     IF STA-BRANCH-COUNT = 0
+005800         MOVE 0 TO SMALLEST
+005810         GO TO 3000-EXIT
+005820     END-IF.
+005830     MOVE ARR(1) TO SMALLEST.
+005840     PERFORM VARYING I FROM 2 BY 1
+005850             UNTIL I > STA-BRANCH-COUNT
+005860         IF ARR(I) < SMALLEST THEN
+005870             MOVE ARR(I) TO SMALLEST
+005880         END-IF
+005890     END-PERFORM.
+005900 3000-EXIT.
+005910     EXIT.
+005920      
+005930*============================================================
+005940*  4000-FIND-LARGEST
+005950*     SAME ZERO-BRANCH-COUNT GUARD AS 3000-FIND-SMALLEST.
+005960*============================================================
+005970 4000-FIND-LARGEST.
+005980     IF STA-BRANCH-COUNT = 0
+005990         MOVE 0 TO LARGEST
+006000         GO TO 4000-EXIT
+006010     END-IF.
+006020     MOVE ARR(1) TO LARGEST.
+006030     PERFORM VARYING I FROM 2 BY 1
+006040             UNTIL I > STA-BRANCH-COUNT
+006050         IF ARR(I) > LARGEST THEN
+006060             MOVE ARR(I) TO LARGEST
+006070         END-IF
+006080     END-PERFORM.
+006090 4000-EXIT.
+006100     EXIT.
+006110
+006120*============================================================
+006130*  5000-FIND-MEDIAN
+006140*     COPIES ARR TO SORTED-ARR, SORTS IT ASCENDING AND
+006150*     TAKES THE MIDDLE VALUE (THE AVERAGE OF THE TWO
+006160*     MIDDLE VALUES WHEN STA-BRANCH-COUNT IS EVEN). A ZERO
+006170*     BRANCH COUNT FORCES THE MEDIAN TO ZERO AND SKIPS THE
+006180*     SORT - THERE IS NOTHING TO SORT.
+006190*============================================================
+006200 5000-FIND-MEDIAN.
+006210     IF STA-BRANCH-COUNT = 0
+006220         MOVE 0 TO MEDIANVALUE
+006230         GO TO 5000-EXIT
+006240     END-IF.
+006250     PERFORM VARYING I FROM 1 BY 1
+006260             UNTIL I > STA-BRANCH-COUNT
+006270         MOVE ARR(I) TO SORTED-ARR(I)
+006280     END-PERFORM.
+006290     PERFORM VARYING I FROM 1 BY 1
+006300             UNTIL I > STA-BRANCH-COUNT - 1
+006310         PERFORM VARYING J FROM 1 BY 1
+006320                 UNTIL J > STA-BRANCH-COUNT - I
+006330             IF SORTED-ARR(J) > SORTED-ARR(J + 1)
+006340                 MOVE SORTED-ARR(J)     TO STA-SORT-TEMP
+006350                 MOVE SORTED-ARR(J + 1) TO SORTED-ARR(J)
+006360                 MOVE STA-SORT-TEMP     TO SORTED-ARR(J + 1)
+006370             END-IF
+006380         END-PERFORM
+006390     END-PERFORM.
+006400     DIVIDE STA-BRANCH-COUNT BY 2
+006410         GIVING STA-MID-1 REMAINDER STA-REMAINDER.
+006420     IF STA-REMAINDER = 0
+006430         COMPUTE STA-MID-2 = STA-MID-1 + 1
+006440         COMPUTE MEDIANVALUE ROUNDED =
+006450             (SORTED-ARR(STA-MID-1) + SORTED-ARR(STA-MID-2)) / 2
+006460     ELSE
+006470         ADD 1 TO STA-MID-1
+006480         MOVE SORTED-ARR(STA-MID-1) TO MEDIANVALUE
+006490     END-IF.
+006500 5000-EXIT.
+006510     EXIT.
+006520
+006530*============================================================
+006540*  6000-FIND-MODE
+006550*     BUILDS THE FULL FREQUENCY DISTRIBUTION (DIST-VALUE /
+006560*     DIST-FREQ) FROM THE SORTED ARRAY, THEN COLLECTS EVERY
+006570*     VALUE TIED FOR THE HIGHEST FREQUENCY INTO MODE-LIST -
+006580*     NOT JUST THE FIRST ONE FOUND. A ZERO BRANCH COUNT LEAVES
+006590*     NO DISTRIBUTION TO BUILD, SO MODEVALUE IS FORCED TO
+006600*     ZERO AND MODE-LIST IS LEFT EMPTY.
+006610*============================================================
+006620 6000-FIND-MODE.
+006630     MOVE 0 TO MAXCOUNT.
+006640     MOVE 0 TO STA-DISTINCT-COUNT.
+006650     IF STA-BRANCH-COUNT = 0
+006660         MOVE 0 TO STA-MODE-COUNT
+006670         MOVE 0 TO MODEVALUE
+006680         GO TO 6000-EXIT
+006690     END-IF.
+006700     PERFORM VARYING I FROM 1 BY 1
+006710             UNTIL I > STA-BRANCH-COUNT
+006720         IF I = 1 OR SORTED-ARR(I) NOT = SORTED-ARR(I - 1)
+006730             ADD 1 TO STA-DISTINCT-COUNT
+006740             MOVE SORTED-ARR(I) TO DIST-VALUE(STA-DISTINCT-COUNT)
+006750             MOVE 1 TO DIST-FREQ(STA-DISTINCT-COUNT)
+006760         ELSE
+006770             ADD 1 TO DIST-FREQ(STA-DISTINCT-COUNT)
+006780         END-IF
+006790         IF DIST-FREQ(STA-DISTINCT-COUNT) > MAXCOUNT
+006800             MOVE DIST-FREQ(STA-DISTINCT-COUNT) TO MAXCOUNT
+006810         END-IF
+006820     END-PERFORM.
+006830     MOVE 0 TO STA-MODE-COUNT.
+006840     PERFORM VARYING K FROM 1 BY 1
+006850             UNTIL K > STA-DISTINCT-COUNT
+006860         IF DIST-FREQ(K) = MAXCOUNT
+006870             ADD 1 TO STA-MODE-COUNT
+006880             MOVE DIST-VALUE(K) TO MODE-LIST(STA-MODE-COUNT)
+006890         END-IF
+006900     END-PERFORM.
+006910     MOVE MODE-LIST(1) TO MODEVALUE.
+006920 6000-EXIT.
+006930     EXIT.
+006940
+006950*============================================================
+006960*  7000-PRODUCE-REPORT
+006970*     WRITES A DATED SUMMARY OF THE DAY'S STATISTICS TO
+006980*     STATRPT SO THE RUN LEAVES A DOCUMENT BEHIND INSTEAD
+006990*     OF SCROLLING OFF THE CONSOLE.
+007000*============================================================
+007010 7000-PRODUCE-REPORT.
+007020     ACCEPT STA-RUN-DATE FROM DATE YYYYMMDD.
+007030     OPEN OUTPUT REPORT-FILE.
+007040     IF NOT STA-REPORT-OK
+007050         DISPLAY "UNABLE TO OPEN STATRPT, STATUS "
+007060             STA-REPORT-STATUS
+007070         GO TO 7000-EXIT
+007080     END-IF.
+007090     MOVE STA-RUN-MM TO STA-HDG-MM.
+007100     MOVE STA-RUN-DD TO STA-HDG-DD.
+007110     MOVE STA-RUN-YYYY TO STA-HDG-YYYY.
+007120     MOVE STA-HEADING-LINE TO RPT-LINE.
+007130     WRITE RPT-LINE.
+007140     PERFORM 7050-CHECK-REPORT-WRITE THRU 7050-EXIT.
+007150     MOVE STA-BRANCH-COUNT TO STA-CNT-OUT.
+007160     MOVE STA-COUNT-LINE TO RPT-LINE.
+007170     WRITE RPT-LINE.
+007180     PERFORM 7050-CHECK-REPORT-WRITE THRU 7050-EXIT.
+007190     MOVE STA-REJECT-COUNT TO STA-REJ-CNT-OUT.
+007200     MOVE STA-REJECT-LINE TO RPT-LINE.
+007210     WRITE RPT-LINE.
+007220     PERFORM 7050-CHECK-REPORT-WRITE THRU 7050-EXIT.
+007230     MOVE "SMALLEST BRANCH TOTAL  " TO STA-STAT-LABEL.
+007240     MOVE SMALLEST TO STA-STAT-VALUE.
+007250     MOVE STA-STAT-LINE TO RPT-LINE.
+007260     WRITE RPT-LINE.
+007270     PERFORM 7050-CHECK-REPORT-WRITE THRU 7050-EXIT.
+007280     MOVE "LARGEST BRANCH TOTAL   " TO STA-STAT-LABEL.
+007290     MOVE LARGEST TO STA-STAT-VALUE.
+007300     MOVE STA-STAT-LINE TO RPT-LINE.
+007310     WRITE RPT-LINE.
+007320     PERFORM 7050-CHECK-REPORT-WRITE THRU 7050-EXIT.
+007330     MOVE "MEDIAN BRANCH TOTAL    " TO STA-STAT-LABEL.
+007340     MOVE MEDIANVALUE TO STA-STAT-VALUE.
+007350     MOVE STA-STAT-LINE TO RPT-LINE.
+007360     WRITE RPT-LINE.
+007370     PERFORM 7050-CHECK-REPORT-WRITE THRU 7050-EXIT.
+007380     PERFORM 7100-PRINT-MODES THRU 7100-EXIT.
+007390     PERFORM 7200-PRINT-DISTRIBUTION THRU 7200-EXIT.
+007400     CLOSE REPORT-FILE.
+007410 7000-EXIT.
+007420     EXIT.
+007430
+007440*============================================================
+007450*  7050-CHECK-REPORT-WRITE
+007460*     CHECKS FILE STATUS AFTER EVERY STATRPT WRITE, NOT JUST
+007470*     AFTER THE OPEN - A BAD RECORD BUFFER CAN MAKE GNUCOBOL'S
+007480*     LINE SEQUENTIAL WRITER SILENTLY DROP A RECORD.
+007490*============================================================
+007500 7050-CHECK-REPORT-WRITE.
+007510     IF NOT STA-REPORT-OK
+007520         DISPLAY "UNABLE TO WRITE STATRPT, STATUS "
+007530             STA-REPORT-STATUS
+007540     END-IF.
+007550 7050-EXIT.
+007560     EXIT.
+007570
+007580*============================================================
+007590*  7100-PRINT-MODES
+007600*     PRINTS EVERY VALUE TIED FOR THE HIGHEST FREQUENCY, NOT
+007610*     JUST THE FIRST ONE FOUND.
+007620*============================================================
+007630 7100-PRINT-MODES.
+007640     PERFORM VARYING K FROM 1 BY 1
+007650             UNTIL K > STA-MODE-COUNT
+007660         MOVE "MODE OF BRANCH TOTALS  " TO STA-STAT-LABEL
+007670         MOVE MODE-LIST(K) TO STA-STAT-VALUE
+007680         MOVE STA-STAT-LINE TO RPT-LINE
+007690         WRITE RPT-LINE
+007700         PERFORM 7050-CHECK-REPORT-WRITE THRU 7050-EXIT
+007710     END-PERFORM.
+007720 7100-EXIT.
+007730     EXIT.
+007740
+007750*============================================================
+007760*  7200-PRINT-DISTRIBUTION
+007770*     PRINTS THE FULL FREQUENCY DISTRIBUTION - EVERY DISTINCT
+007780*     BRANCH TOTAL ON THE EXTRACT AND HOW MANY TIMES IT
+007790*     OCCURRED - NOT JUST THE SINGLE MODE VALUE.
+007800*============================================================
+007810 7200-PRINT-DISTRIBUTION.
+007820     MOVE STA-DIST-HEADER-LINE TO RPT-LINE.
+007830     WRITE RPT-LINE.
+007840     PERFORM 7050-CHECK-REPORT-WRITE THRU 7050-EXIT.
+007850     PERFORM VARYING K FROM 1 BY 1
+007860             UNTIL K > STA-DISTINCT-COUNT
+007870         MOVE DIST-VALUE(K) TO STA-DIST-VALUE-OUT
+007880         MOVE DIST-FREQ(K) TO STA-DIST-FREQ-OUT
+007890         MOVE STA-DIST-LINE TO RPT-LINE
+007900         WRITE RPT-LINE
+007910         PERFORM 7050-CHECK-REPORT-WRITE THRU 7050-EXIT
+007920     END-PERFORM.
+007930 7200-EXIT.
+007940     EXIT.
+007950
+007960*============================================================
+007970*  8000-UPDATE-HISTORY
+007980*     APPENDS ONE LINE TO STATHIST FOR EVERY RUN SO THE DAY'S
+007990*     FIGURES CAN BE COMPARED AGAINST PRIOR RUNS FOR TRENDS.
+008000*     STATHIST IS CREATED ON THE FIRST RUN AND EXTENDED ON
+008010*     EVERY RUN AFTER THAT.
+008020*============================================================
+008030 8000-UPDATE-HISTORY.
+008040     OPEN EXTEND HISTORY-FILE.
+008050     IF STA-HISTORY-NEW
+008060         OPEN OUTPUT HISTORY-FILE
+008070     END-IF.
+008080     IF NOT STA-HISTORY-OK
+008090         DISPLAY "UNABLE TO OPEN STATHIST, STATUS "
+008100             STA-HISTORY-STATUS
+008110         GO TO 8000-EXIT
+008120     END-IF.
+008130     MOVE STA-RUN-YYYY TO STA-HIST-YYYY.
+008140     MOVE STA-RUN-MM TO STA-HIST-MM.
+008150     MOVE STA-RUN-DD TO STA-HIST-DD.
+008160     MOVE STA-BRANCH-COUNT TO STA-HIST-BR-CNT.
+008170     MOVE STA-REJECT-COUNT TO STA-HIST-REJ-CNT.
+008180     MOVE SMALLEST TO STA-HIST-SMALL.
+008190     MOVE LARGEST TO STA-HIST-LARGE.
+008200     MOVE MEDIANVALUE TO STA-HIST-MEDIAN.
+008210     MOVE MODEVALUE TO STA-HIST-MODE.
+008220     MOVE STA-HISTORY-OUT-LINE TO HIST-LINE.
+008230     WRITE HIST-LINE.
+008240     IF NOT STA-HISTORY-OK
+008250         DISPLAY "UNABLE TO WRITE STATHIST, STATUS "
+008260             STA-HISTORY-STATUS
+008270     END-IF.
+008280     CLOSE HISTORY-FILE.
+008290 8000-EXIT.
+008300     EXIT.
+008310
+008320*============================================================
+008330*  8100-EXPORT-INTERFACE
+008340*     WRITES THE RUN'S FIGURES TO STATIFC, A FIXED-LAYOUT
+008350*     INTERFACE FILE FOR THE BRANCH DASHBOARD. STATIFC HOLDS
+008360*     ONLY THE LATEST SNAPSHOT, SO IT IS OPENED OUTPUT AND
+008370*     OVERWRITTEN EVERY RUN RATHER THAN EXTENDED LIKE STATHIST.
+008380*============================================================
+008390 8100-EXPORT-INTERFACE.
+008400     OPEN OUTPUT INTERFACE-FILE.
+008410     IF NOT STA-INTERFACE-OK
+008420         DISPLAY "UNABLE TO OPEN STATIFC, STATUS "
+008430             STA-INTERFACE-STATUS
+008440         GO TO 8100-EXIT
+008450     END-IF.
+008460     MOVE STA-RUN-YYYY TO STA-IFC-YYYY.
+008470     MOVE STA-RUN-MM TO STA-IFC-MM.
+008480     MOVE STA-RUN-DD TO STA-IFC-DD.
+008490     MOVE STA-BRANCH-COUNT TO STA-IFC-BR-CNT.
+008500     MOVE STA-REJECT-COUNT TO STA-IFC-REJ-CNT.
+008510     MOVE SMALLEST TO STA-IFC-SMALL.
+008520     MOVE LARGEST TO STA-IFC-LARGE.
+008530     MOVE MEDIANVALUE TO STA-IFC-MEDIAN.
+008540     MOVE MODEVALUE TO STA-IFC-MODE.
+008550     MOVE STA-INTERFACE-OUT-LINE TO IFC-LINE.
+008560     WRITE IFC-LINE.
+008570     IF NOT STA-INTERFACE-OK
+008580         DISPLAY "UNABLE TO WRITE STATIFC, STATUS "
+008590             STA-INTERFACE-STATUS
+008600     END-IF.
+008610     CLOSE INTERFACE-FILE.
+008620 8100-EXIT.
+008630     EXIT.
+008640
+008650*============================================================
+008660*  9999-TERMINATE
+008670*============================================================
+008680 9999-TERMINATE.
+008690     CONTINUE.
+008700 9999-EXIT.
+008710     EXIT.
+008720      
+008730      
